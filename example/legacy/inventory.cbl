@@ -7,6 +7,12 @@
       * - 入出庫処理（在庫の増減）
       * - 在庫不足アラート（閾値チェック）
       * - 在庫レポート出力
+      *----------------------------------------------------------------
+      * 変更履歴
+      *   - INVENTORY-FILE を索引編成ファイル化し、WS-INVENTORY-TABLE
+      *     による全件スキャンをキー直接アクセスに置き換えた。
+      *     商品件数の上限（旧100件）が撤廃されている。
+      *   - 却下トランザクションを EXCEPTION-FILE に出力するようにした。
       *================================================================
 
        ENVIRONMENT DIVISION.
@@ -14,25 +20,51 @@
        FILE-CONTROL.
            SELECT INVENTORY-FILE
                ASSIGN TO 'data/inventory.dat'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INV-STATUS.
            SELECT TRANSACTION-FILE
                ASSIGN TO 'data/transactions.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT REPORT-FILE
                ASSIGN TO 'output/report.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO 'output/exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'data/checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-INVENTORY-FILE
+               ASSIGN TO 'data/sorted_inventory.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-REPORT-FILE
+               ASSIGN TO 'output/report.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'data/sortwk1.tmp'.
+           SELECT REORDER-FILE
+               ASSIGN TO 'output/reorder.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SNAPSHOT-FILE
+               ASSIGN TO 'output/snapshot_archive.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALIDATION-FILE
+               ASSIGN TO 'output/validation_exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-FEED-FILE
+               ASSIGN TO 'output/gl_feed.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
-      * 在庫マスタファイル
+      * 在庫マスタファイル（商品ID＋拠点コードをキーとした索引編成。
+      * 商品IDがキーの先頭部分であり、直接アクセスの主キーとして
+      * 機能する）
        FD INVENTORY-FILE.
-       01 INVENTORY-RECORD.
-           05 INV-PRODUCT-ID     PIC X(10).
-           05 INV-PRODUCT-NAME   PIC X(20).
-           05 INV-QUANTITY        PIC 9(5).
-           05 INV-UNIT-PRICE     PIC 9(7)V99.
-           05 INV-THRESHOLD      PIC 9(5).
+           COPY INVMAST.
 
       * トランザクションファイル
        FD TRANSACTION-FILE.
@@ -40,145 +72,821 @@
            05 TRN-PRODUCT-ID     PIC X(10).
            05 TRN-TYPE           PIC X(3).
            05 TRN-QUANTITY       PIC 9(5).
+           05 TRN-LOCATION       PIC X(5).
+           05 TRN-TO-LOCATION    PIC X(5).
+           05 TRN-REASON-CODE    PIC X(4).
+           05 TRN-EFFECTIVE-DATE PIC X(8).
 
       * レポート出力ファイル
        FD REPORT-FILE.
        01 REPORT-RECORD           PIC X(80).
 
+      * 却下トランザクション（例外）ファイル
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-PRODUCT-ID     PIC X(10).
+           05 EXC-TYPE           PIC X(3).
+           05 EXC-LOCATION       PIC X(5).
+           05 EXC-TO-LOCATION    PIC X(5).
+           05 EXC-QUANTITY       PIC 9(5).
+           05 EXC-REASON-CODE    PIC X(4).
+           05 EXC-REASON-TEXT    PIC X(40).
+           05 EXC-EFFECTIVE-DATE PIC X(8).
+
+      * チェックポイントファイル（再起動時の処理再開位置）
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-TRN-COUNT      PIC 9(8).
+
+      * カテゴリ別ソート結果の一時ファイル（SORT の GIVING 先）
+       FD SORTED-INVENTORY-FILE.
+       01 SORTED-INVENTORY-RECORD.
+           05 SRT-PRODUCT-ID     PIC X(10).
+           05 SRT-LOCATION       PIC X(5).
+           05 SRT-PRODUCT-NAME   PIC X(20).
+           05 SRT-CATEGORY       PIC X(10).
+           05 SRT-QUANTITY       PIC 9(5).
+           05 SRT-UNIT-PRICE     PIC 9(7)V99.
+           05 SRT-THRESHOLD      PIC 9(5).
+           05 SRT-STATUS         PIC X(1).
+               88 SRT-ACTIVE     VALUE 'A'.
+
+      * CSV形式レポート出力ファイル
+       FD CSV-REPORT-FILE.
+       01 CSV-REPORT-RECORD       PIC X(120).
+
+      * 発注提案（補充勧告）ファイル
+       FD REORDER-FILE.
+       01 REORDER-RECORD.
+           05 REO-PRODUCT-ID     PIC X(10).
+           05 REO-LOCATION       PIC X(5).
+           05 REO-PRODUCT-NAME   PIC X(20).
+           05 REO-QUANTITY       PIC 9(5).
+           05 REO-THRESHOLD      PIC 9(5).
+           05 REO-SUGGESTED-QTY  PIC 9(5).
+
+      * 月次在庫スナップショット保存ファイル（実行の都度、明細行と
+      * 評価額合計行を追記する。過去の推移を追跡するための履歴）
+       FD SNAPSHOT-FILE.
+       01 SNAPSHOT-RECORD.
+           05 SNP-RECORD-TYPE    PIC X(1).
+               88 SNP-DETAIL     VALUE 'D'.
+               88 SNP-TOTAL      VALUE 'T'.
+           05 SNP-DATE           PIC X(8).
+           05 SNP-PRODUCT-ID     PIC X(10).
+           05 SNP-LOCATION       PIC X(5).
+           05 SNP-PRODUCT-NAME   PIC X(20).
+           05 SNP-QUANTITY       PIC 9(5).
+           05 SNP-UNIT-PRICE     PIC 9(7)V99.
+           05 SNP-STATUS         PIC X(1).
+           05 SNP-TOTAL-VALUE    PIC 9(10)V99.
+
+      * 事前検査（エディット）で不合格となった入力を書き出す
+       FD VALIDATION-FILE.
+       01 VALIDATION-RECORD.
+           05 VAL-SOURCE         PIC X(4).
+           05 VAL-KEY            PIC X(15).
+           05 VAL-REASON-CODE    PIC X(4).
+           05 VAL-REASON-TEXT    PIC X(40).
+
+      * 在庫評価額を会計側へ引き渡す総勘定元帳（GL）連携ファイル
+      * 固定幅形式：勘定科目コード・会計期間・借方／貸方金額
+       FD GL-FEED-FILE.
+       01 GL-FEED-RECORD.
+           05 GL-ACCOUNT-CODE    PIC X(10).
+           05 GL-PERIOD          PIC X(6).
+           05 GL-DEBIT-AMOUNT    PIC 9(10)V99.
+           05 GL-CREDIT-AMOUNT   PIC 9(10)V99.
+
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-PRODUCT-ID       PIC X(10).
+           05 SW-LOCATION         PIC X(5).
+           05 SW-PRODUCT-NAME     PIC X(20).
+           05 SW-CATEGORY         PIC X(10).
+           05 SW-QUANTITY         PIC 9(5).
+           05 SW-UNIT-PRICE       PIC 9(7)V99.
+           05 SW-THRESHOLD        PIC 9(5).
+           05 SW-STATUS           PIC X(1).
+
        WORKING-STORAGE SECTION.
+       01 WS-INV-STATUS           PIC X(2) VALUE '00'.
        01 WS-EOF-INV              PIC X VALUE 'N'.
        01 WS-EOF-TRN              PIC X VALUE 'N'.
-       01 WS-ITEM-COUNT           PIC 9(3) VALUE 0.
-       01 WS-ALERT-COUNT          PIC 9(3) VALUE 0.
+       01 WS-ITEM-COUNT           PIC 9(5) VALUE 0.
+       01 WS-ALERT-COUNT          PIC 9(5) VALUE 0.
        01 WS-TOTAL-VALUE          PIC 9(10)V99 VALUE 0.
 
-      * 在庫テーブル（最大100件）
-       01 WS-INVENTORY-TABLE.
-           05 WS-ITEM OCCURS 100 TIMES.
-               10 WS-PROD-ID     PIC X(10).
-               10 WS-PROD-NAME   PIC X(20).
-               10 WS-QTY         PIC 9(5).
-               10 WS-PRICE       PIC 9(7)V99.
-               10 WS-THRESH      PIC 9(5).
-
-       01 WS-IDX                  PIC 9(3).
        01 WS-FOUND                PIC X VALUE 'N'.
+       01 WS-DEST-FOUND           PIC X VALUE 'N'.
+       01 WS-XFR-SOURCE-QTY       PIC 9(5).
+       01 WS-EXC-REASON-CODE      PIC X(4).
+       01 WS-EXC-REASON-TEXT      PIC X(40).
        01 WS-ITEM-VALUE           PIC 9(10)V99.
        01 WS-DISPLAY-QTY          PIC Z(4)9.
        01 WS-DISPLAY-PRICE        PIC Z(6)9.99.
        01 WS-DISPLAY-VALUE        PIC Z(9)9.99.
        01 WS-DISPLAY-TOTAL        PIC Z(9)9.99.
 
+      * チェックポイント／再開処理用
+       01 WS-RESTART-COUNT        PIC 9(8) VALUE 0.
+       01 WS-TRN-COUNT            PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-COUNTER   PIC 9(3) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 50.
+       01 WS-SKIP-IDX             PIC 9(8).
+
+      * レポート出力モード（TXT=固定幅／CSV=カンマ区切り）
+       01 WS-REPORT-MODE          PIC X(3) VALUE SPACES.
+           88 WS-MODE-CSV         VALUE 'CSV' 'csv'.
+
+      * カテゴリ別集計（コントロールブレイク）用
+       01 WS-EOF-SORT             PIC X VALUE 'N'.
+       01 WS-FIRST-CATEGORY       PIC X VALUE 'Y'.
+       01 WS-PREV-CATEGORY        PIC X(10) VALUE SPACES.
+       01 WS-CATEGORY-VALUE       PIC 9(10)V99 VALUE 0.
+       01 WS-DISPLAY-CAT-VALUE    PIC Z(9)9.99.
+       01 WS-CSV-QTY              PIC Z(4)9.
+       01 WS-CSV-PRICE            PIC Z(6)9.99.
+       01 WS-CSV-VALUE            PIC Z(9)9.99.
+
+      * 発注提案用
+       01 WS-SUGGESTED-QTY        PIC 9(5).
+
+      * 月次スナップショット用
+       01 WS-SNAPSHOT-DATE        PIC X(8).
+       01 WS-SNAP-YYYY            PIC 9(4).
+       01 WS-SNAP-MM              PIC 9(2).
+       01 WS-SNAP-DD              PIC 9(2).
+       01 WS-DAYS-IN-MONTH        PIC 9(2).
+       01 WS-LEAP-QUOTIENT        PIC 9(4).
+       01 WS-LEAP-REMAINDER-4     PIC 9(4).
+       01 WS-LEAP-REMAINDER-100   PIC 9(4).
+       01 WS-LEAP-REMAINDER-400   PIC 9(4).
+       01 WS-MONTH-END-FLAG       PIC X VALUE 'N'.
+           88 WS-MONTH-END-YES    VALUE 'Y'.
+
+      * 月ごとの日数（２月は閏年判定で29日に読み替える）
+       01 WS-DAYS-TABLE-VALUES.
+           05 FILLER              PIC 9(2) VALUE 31.
+           05 FILLER              PIC 9(2) VALUE 28.
+           05 FILLER              PIC 9(2) VALUE 31.
+           05 FILLER              PIC 9(2) VALUE 30.
+           05 FILLER              PIC 9(2) VALUE 31.
+           05 FILLER              PIC 9(2) VALUE 30.
+           05 FILLER              PIC 9(2) VALUE 31.
+           05 FILLER              PIC 9(2) VALUE 31.
+           05 FILLER              PIC 9(2) VALUE 30.
+           05 FILLER              PIC 9(2) VALUE 31.
+           05 FILLER              PIC 9(2) VALUE 30.
+           05 FILLER              PIC 9(2) VALUE 31.
+       01 WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-VALUES.
+           05 WS-DAYS-IN-MONTH-TAB PIC 9(2) OCCURS 12 TIMES.
+
+      * 事前検査（エディット）用
+       01 WS-VAL-COUNT            PIC 9(5) VALUE 0.
+       01 WS-VAL-VALID            PIC X VALUE 'Y'.
+       01 WS-VAL-REASON-CODE      PIC X(4).
+       01 WS-VAL-REASON-TEXT      PIC X(40).
+
+      * 総勘定元帳（GL）連携用
+       01 WS-GL-INVENTORY-ACCT    PIC X(10) VALUE '1200-INV'.
+       01 WS-GL-CLEARING-ACCT     PIC X(10) VALUE '1299-CLR'.
+       01 WS-GL-PERIOD            PIC X(6).
+
        PROCEDURE DIVISION.
 
       *----------------------------------------------------------------
       * メイン処理
       *----------------------------------------------------------------
        MAIN-PROCESS.
+           ACCEPT WS-REPORT-MODE FROM COMMAND-LINE
+           ACCEPT WS-SNAPSHOT-DATE FROM DATE YYYYMMDD
+           PERFORM DETERMINE-MONTH-END
+           PERFORM VALIDATE-INPUT-FILES
+           PERFORM READ-CHECKPOINT
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
            PERFORM LOAD-INVENTORY
            PERFORM PROCESS-TRANSACTIONS
+           CLOSE EXCEPTION-FILE
            PERFORM CHECK-LOW-STOCK
+           IF WS-MONTH-END-YES
+               PERFORM SNAPSHOT-INVENTORY
+           END-IF
+           CLOSE INVENTORY-FILE
            PERFORM GENERATE-REPORT
            STOP RUN.
 
       *----------------------------------------------------------------
-      * 在庫データファイルを読み込む
+      * 実行日が月末日かどうかを判定する（閏年の２月を含む）
+      * 月次スナップショットとGL連携仕訳は月末日のみ出力する
       *----------------------------------------------------------------
-       LOAD-INVENTORY.
+       DETERMINE-MONTH-END.
+           MOVE WS-SNAPSHOT-DATE(1:4) TO WS-SNAP-YYYY
+           MOVE WS-SNAPSHOT-DATE(5:2) TO WS-SNAP-MM
+           MOVE WS-SNAPSHOT-DATE(7:2) TO WS-SNAP-DD
+           MOVE WS-DAYS-IN-MONTH-TAB(WS-SNAP-MM) TO WS-DAYS-IN-MONTH
+           IF WS-SNAP-MM = 2
+               DIVIDE WS-SNAP-YYYY BY 4 GIVING WS-LEAP-QUOTIENT
+                   REMAINDER WS-LEAP-REMAINDER-4
+               IF WS-LEAP-REMAINDER-4 = 0
+                   DIVIDE WS-SNAP-YYYY BY 100 GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER-100
+                   IF WS-LEAP-REMAINDER-100 NOT = 0
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       DIVIDE WS-SNAP-YYYY BY 400 GIVING
+                           WS-LEAP-QUOTIENT
+                           REMAINDER WS-LEAP-REMAINDER-400
+                       IF WS-LEAP-REMAINDER-400 = 0
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-SNAP-DD = WS-DAYS-IN-MONTH
+               MOVE 'Y' TO WS-MONTH-END-FLAG
+           ELSE
+               MOVE 'N' TO WS-MONTH-END-FLAG
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 在庫マスタと取引明細を実際の更新処理にかける前に事前検査
+      * （エディットチェック）し、不正なレコードを検証例外ファイル
+      * に書き出す。処理そのものは中断せず、不合格件数を表示する
+      *----------------------------------------------------------------
+       VALIDATE-INPUT-FILES.
+           MOVE 0 TO WS-VAL-COUNT
+           OPEN OUTPUT VALIDATION-FILE
+           PERFORM VALIDATE-TRANSACTION-FILE
+           PERFORM VALIDATE-INVENTORY-MASTER
+           CLOSE VALIDATION-FILE
+           DISPLAY "Validation exceptions: " WS-VAL-COUNT " records".
+
+      *----------------------------------------------------------------
+      * 取引明細ファイルの項目チェック（数値・空白・区分・範囲）
+      *----------------------------------------------------------------
+       VALIDATE-TRANSACTION-FILE.
+           MOVE 'N' TO WS-EOF-TRN
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL WS-EOF-TRN = 'Y'
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-TRN
+                   NOT AT END
+                       PERFORM VALIDATE-ONE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE.
+
+      *----------------------------------------------------------------
+      * 取引明細１件分の検査
+      *----------------------------------------------------------------
+       VALIDATE-ONE-TRANSACTION.
+           MOVE 'Y' TO WS-VAL-VALID
+           EVALUATE TRUE
+               WHEN TRN-PRODUCT-ID = SPACES
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'IDBL' TO WS-VAL-REASON-CODE
+                   MOVE "Product id is blank" TO WS-VAL-REASON-TEXT
+               WHEN TRN-EFFECTIVE-DATE = SPACES
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'DTBL' TO WS-VAL-REASON-CODE
+                   MOVE "Effective date is blank" TO
+                       WS-VAL-REASON-TEXT
+               WHEN TRN-EFFECTIVE-DATE IS NOT NUMERIC
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'DTNM' TO WS-VAL-REASON-CODE
+                   MOVE "Effective date is not numeric" TO
+                       WS-VAL-REASON-TEXT
+               WHEN TRN-TYPE <> 'ADD' AND TRN-TYPE <> 'SUB' AND
+                       TRN-TYPE <> 'XFR' AND TRN-TYPE <> 'ADJ'
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'TYPE' TO WS-VAL-REASON-CODE
+                   MOVE "Invalid transaction type" TO
+                       WS-VAL-REASON-TEXT
+               WHEN TRN-QUANTITY IS NOT NUMERIC
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'QNUM' TO WS-VAL-REASON-CODE
+                   MOVE "Quantity is not numeric" TO
+                       WS-VAL-REASON-TEXT
+               WHEN TRN-TYPE <> 'ADJ' AND TRN-QUANTITY IS NUMERIC
+                       AND TRN-QUANTITY = 0
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'QZER' TO WS-VAL-REASON-CODE
+                   MOVE "Quantity out of range (zero)" TO
+                       WS-VAL-REASON-TEXT
+               WHEN TRN-TYPE = 'XFR' AND
+                       TRN-TO-LOCATION = SPACES
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'TOBL' TO WS-VAL-REASON-CODE
+                   MOVE "Transfer destination is blank" TO
+                       WS-VAL-REASON-TEXT
+               WHEN TRN-TYPE = 'XFR' AND
+                       TRN-TO-LOCATION = TRN-LOCATION
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'SAME' TO WS-VAL-REASON-CODE
+                   MOVE "Transfer destination same as source" TO
+                       WS-VAL-REASON-TEXT
+               WHEN TRN-TYPE = 'ADJ' AND
+                       TRN-REASON-CODE = SPACES
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'NORS' TO WS-VAL-REASON-CODE
+                   MOVE "Adjustment reason code is blank" TO
+                       WS-VAL-REASON-TEXT
+           END-EVALUATE
+           IF WS-VAL-VALID = 'N'
+               ADD 1 TO WS-VAL-COUNT
+               MOVE 'TRAN' TO VAL-SOURCE
+               MOVE TRN-PRODUCT-ID TO VAL-KEY
+               MOVE WS-VAL-REASON-CODE TO VAL-REASON-CODE
+               MOVE WS-VAL-REASON-TEXT TO VAL-REASON-TEXT
+               WRITE VALIDATION-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 在庫マスタファイルの項目チェック（数値・空白・状態区分）
+      * 索引編成ファイルのため商品ID＋拠点コードの重複は構造上
+      * 発生し得ない（キー重複は保守プログラムの登録時点で防止済み）
+      *----------------------------------------------------------------
+       VALIDATE-INVENTORY-MASTER.
+           MOVE 'N' TO WS-EOF-INV
            OPEN INPUT INVENTORY-FILE
+           IF WS-INV-STATUS = '35'
+               MOVE 'Y' TO WS-EOF-INV
+           ELSE
+               MOVE LOW-VALUES TO INV-KEY
+               START INVENTORY-FILE KEY IS NOT LESS THAN INV-KEY
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF-INV
+               END-START
+               PERFORM UNTIL WS-EOF-INV = 'Y'
+                   READ INVENTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF-INV
+                       NOT AT END
+                           PERFORM VALIDATE-ONE-INVENTORY-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE INVENTORY-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 在庫マスタ１件分の検査
+      *----------------------------------------------------------------
+       VALIDATE-ONE-INVENTORY-RECORD.
+           MOVE 'Y' TO WS-VAL-VALID
+           EVALUATE TRUE
+               WHEN INV-PRODUCT-NAME = SPACES
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'NMBL' TO WS-VAL-REASON-CODE
+                   MOVE "Product name is blank" TO WS-VAL-REASON-TEXT
+               WHEN INV-QUANTITY IS NOT NUMERIC
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'QNUM' TO WS-VAL-REASON-CODE
+                   MOVE "Quantity is not numeric" TO
+                       WS-VAL-REASON-TEXT
+               WHEN INV-UNIT-PRICE IS NOT NUMERIC
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'PNUM' TO WS-VAL-REASON-CODE
+                   MOVE "Price is not numeric" TO WS-VAL-REASON-TEXT
+               WHEN INV-THRESHOLD IS NOT NUMERIC
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'TNUM' TO WS-VAL-REASON-CODE
+                   MOVE "Threshold is not numeric" TO
+                       WS-VAL-REASON-TEXT
+               WHEN NOT INV-ACTIVE AND NOT INV-INACTIVE
+                   MOVE 'N' TO WS-VAL-VALID
+                   MOVE 'STAT' TO WS-VAL-REASON-CODE
+                   MOVE "Status is not A or I" TO WS-VAL-REASON-TEXT
+           END-EVALUATE
+           IF WS-VAL-VALID = 'N'
+               ADD 1 TO WS-VAL-COUNT
+               MOVE 'INVM' TO VAL-SOURCE
+               MOVE INV-KEY TO VAL-KEY
+               MOVE WS-VAL-REASON-CODE TO VAL-REASON-CODE
+               MOVE WS-VAL-REASON-TEXT TO VAL-REASON-TEXT
+               WRITE VALIDATION-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 在庫マスタファイルを開き、件数を数える
+      * （索引編成ファイルのため入出力両用でオープンしたままにし、
+      *   以降の処理はキーによる直接アクセスで行う）
+      *----------------------------------------------------------------
+       LOAD-INVENTORY.
+           OPEN I-O INVENTORY-FILE
+           IF WS-INV-STATUS = '35'
+               OPEN OUTPUT INVENTORY-FILE
+               CLOSE INVENTORY-FILE
+               OPEN I-O INVENTORY-FILE
+           END-IF
            MOVE 0 TO WS-ITEM-COUNT
+           MOVE 'N' TO WS-EOF-INV
+           MOVE LOW-VALUES TO INV-KEY
+           START INVENTORY-FILE KEY IS NOT LESS THAN INV-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-INV
+           END-START
            PERFORM UNTIL WS-EOF-INV = 'Y'
-               READ INVENTORY-FILE
+               READ INVENTORY-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-EOF-INV
                    NOT AT END
                        ADD 1 TO WS-ITEM-COUNT
-                       MOVE INV-PRODUCT-ID TO
-                           WS-PROD-ID(WS-ITEM-COUNT)
-                       MOVE INV-PRODUCT-NAME TO
-                           WS-PROD-NAME(WS-ITEM-COUNT)
-                       MOVE INV-QUANTITY TO
-                           WS-QTY(WS-ITEM-COUNT)
-                       MOVE INV-UNIT-PRICE TO
-                           WS-PRICE(WS-ITEM-COUNT)
-                       MOVE INV-THRESHOLD TO
-                           WS-THRESH(WS-ITEM-COUNT)
                END-READ
            END-PERFORM
-           CLOSE INVENTORY-FILE
            DISPLAY "Inventory loaded: " WS-ITEM-COUNT " items".
 
       *----------------------------------------------------------------
       * 入出庫トランザクションを処理する
+      * （大量バッチの再実行に備え、一定件数ごとに処理済み件数を
+      *   チェックポイントファイルへ書き出し、再起動時はその件数
+      *   分だけ読み飛ばしてから再開する）
       *----------------------------------------------------------------
        PROCESS-TRANSACTIONS.
+           PERFORM READ-CHECKPOINT
+           MOVE 'N' TO WS-EOF-TRN
            OPEN INPUT TRANSACTION-FILE
+           MOVE WS-RESTART-COUNT TO WS-TRN-COUNT
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "Resuming after checkpoint: "
+                   WS-RESTART-COUNT " transactions already applied"
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+                   OR WS-EOF-TRN = 'Y'
+                   READ TRANSACTION-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-TRN
+                   END-READ
+               END-PERFORM
+           END-IF
            PERFORM UNTIL WS-EOF-TRN = 'Y'
                READ TRANSACTION-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF-TRN
                    NOT AT END
                        PERFORM FIND-AND-UPDATE-ITEM
+                       ADD 1 TO WS-TRN-COUNT
+                       ADD 1 TO WS-CHECKPOINT-COUNTER
+                       IF WS-CHECKPOINT-COUNTER >=
+                           WS-CHECKPOINT-INTERVAL
+                           PERFORM WRITE-CHECKPOINT
+                           MOVE 0 TO WS-CHECKPOINT-COUNTER
+                       END-IF
                END-READ
            END-PERFORM
-           CLOSE TRANSACTION-FILE.
+           CLOSE TRANSACTION-FILE
+           MOVE 0 TO WS-TRN-COUNT
+           PERFORM WRITE-CHECKPOINT.
+
+      *----------------------------------------------------------------
+      * 直前のチェックポイントを読み込む（存在しなければ0件目から）
+      *----------------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 0 TO WS-RESTART-COUNT
+               NOT AT END
+                   MOVE CKP-TRN-COUNT TO WS-RESTART-COUNT
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------
+      * 処理済み件数をチェックポイントファイルへ書き出す
+      *----------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-TRN-COUNT TO CKP-TRN-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
 
       *----------------------------------------------------------------
-      * 商品IDで検索し、在庫を更新する
+      * 商品IDで在庫マスタを直接読み込み、在庫を更新する
       *----------------------------------------------------------------
        FIND-AND-UPDATE-ITEM.
-           MOVE 'N' TO WS-FOUND
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > WS-ITEM-COUNT OR WS-FOUND = 'Y'
-               IF WS-PROD-ID(WS-IDX) = TRN-PRODUCT-ID
-                   MOVE 'Y' TO WS-FOUND
-                   EVALUATE TRN-TYPE
-                       WHEN 'ADD'
-                           ADD TRN-QUANTITY TO WS-QTY(WS-IDX)
-                           DISPLAY "Stock in:  "
-                               TRN-PRODUCT-ID " +" TRN-QUANTITY
-                       WHEN 'SUB'
-                           IF WS-QTY(WS-IDX) >= TRN-QUANTITY
-                               SUBTRACT TRN-QUANTITY FROM
-                                   WS-QTY(WS-IDX)
-                               DISPLAY "Stock out: "
-                                   TRN-PRODUCT-ID " -" TRN-QUANTITY
-                           ELSE
-                               DISPLAY "ERROR: Insufficient stock "
-                                   TRN-PRODUCT-ID
-                           END-IF
-                       WHEN OTHER
-                           DISPLAY "ERROR: Invalid type "
-                               TRN-TYPE
-                   END-EVALUATE
-               END-IF
-           END-PERFORM
+           IF TRN-QUANTITY IS NOT NUMERIC
+               DISPLAY "ERROR: Quantity is not numeric " TRN-PRODUCT-ID
+               MOVE 'QNUM' TO WS-EXC-REASON-CODE
+               MOVE "Quantity is not numeric" TO WS-EXC-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               PERFORM APPLY-TRANSACTION-TO-ITEM
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 商品IDと拠点で在庫マスタを検索し、取引区分に応じて更新する
+      * （数量が数値であることは呼び出し元の FIND-AND-UPDATE-ITEM
+      *   で確認済み）
+      *----------------------------------------------------------------
+       APPLY-TRANSACTION-TO-ITEM.
+           MOVE 'Y' TO WS-FOUND
+           MOVE TRN-PRODUCT-ID TO INV-PRODUCT-ID
+           MOVE TRN-LOCATION TO INV-LOCATION
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND
+           END-READ
            IF WS-FOUND = 'N'
                DISPLAY "ERROR: Product not found " TRN-PRODUCT-ID
+               MOVE 'NOTF' TO WS-EXC-REASON-CODE
+               MOVE "Product not found" TO WS-EXC-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE IF INV-INACTIVE
+               DISPLAY "ERROR: Product inactive " TRN-PRODUCT-ID
+               MOVE 'INAC' TO WS-EXC-REASON-CODE
+               MOVE "Product is inactive" TO WS-EXC-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               EVALUATE TRN-TYPE
+                   WHEN 'ADD'
+                       ADD TRN-QUANTITY TO INV-QUANTITY
+                       REWRITE INVENTORY-RECORD
+                       DISPLAY "Stock in:  "
+                           TRN-PRODUCT-ID " +" TRN-QUANTITY
+                   WHEN 'SUB'
+                       IF INV-QUANTITY >= TRN-QUANTITY
+                           SUBTRACT TRN-QUANTITY FROM INV-QUANTITY
+                           REWRITE INVENTORY-RECORD
+                           DISPLAY "Stock out: "
+                               TRN-PRODUCT-ID " -" TRN-QUANTITY
+                       ELSE
+                           DISPLAY "ERROR: Insufficient stock "
+                               TRN-PRODUCT-ID
+                           MOVE 'STOK' TO WS-EXC-REASON-CODE
+                           MOVE "Insufficient stock" TO
+                               WS-EXC-REASON-TEXT
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       END-IF
+                   WHEN 'XFR'
+                       PERFORM PROCESS-TRANSFER-ITEM
+                   WHEN 'ADJ'
+                       IF TRN-REASON-CODE = SPACES
+                           DISPLAY "ERROR: Reason code required "
+                               TRN-PRODUCT-ID
+                           MOVE 'NORS' TO WS-EXC-REASON-CODE
+                           MOVE "Reason code required for ADJ" TO
+                               WS-EXC-REASON-TEXT
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       ELSE
+                           MOVE TRN-QUANTITY TO INV-QUANTITY
+                           REWRITE INVENTORY-RECORD
+                           DISPLAY "Adjustment: "
+                               TRN-PRODUCT-ID " new qty=" TRN-QUANTITY
+                               " reason=" TRN-REASON-CODE
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "ERROR: Invalid type "
+                           TRN-TYPE
+                       MOVE 'TYPE' TO WS-EXC-REASON-CODE
+                       MOVE "Invalid transaction type" TO
+                           WS-EXC-REASON-TEXT
+                       PERFORM WRITE-EXCEPTION-RECORD
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * TRANSFER取引：拠点間で在庫を移動する
+      * （FIND-AND-UPDATE-ITEM で読み込み済みの出庫元レコードを基に、
+      *   入庫先拠点のレコードを確認してから両拠点を更新する）
+      *----------------------------------------------------------------
+       PROCESS-TRANSFER-ITEM.
+           IF TRN-TO-LOCATION = TRN-LOCATION
+               DISPLAY "ERROR: Transfer destination same as source "
+                   TRN-PRODUCT-ID " " TRN-LOCATION
+               MOVE 'SAME' TO WS-EXC-REASON-CODE
+               MOVE "Transfer destination same as source" TO
+                   WS-EXC-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               MOVE INV-QUANTITY TO WS-XFR-SOURCE-QTY
+               IF WS-XFR-SOURCE-QTY < TRN-QUANTITY
+                   DISPLAY "ERROR: Insufficient stock "
+                       TRN-PRODUCT-ID
+                   MOVE 'STOK' TO WS-EXC-REASON-CODE
+                   MOVE "Insufficient stock" TO WS-EXC-REASON-TEXT
+                   PERFORM WRITE-EXCEPTION-RECORD
+               ELSE
+                   MOVE TRN-TO-LOCATION TO INV-LOCATION
+                   READ INVENTORY-FILE
+                       INVALID KEY
+                           MOVE 'N' TO WS-DEST-FOUND
+                       NOT INVALID KEY
+                           MOVE 'Y' TO WS-DEST-FOUND
+                   END-READ
+                   IF WS-DEST-FOUND = 'Y'
+                       IF INV-INACTIVE
+                           DISPLAY
+                               "ERROR: Destination product is inactive "
+                               TRN-PRODUCT-ID " " TRN-TO-LOCATION
+                           MOVE 'DINA' TO WS-EXC-REASON-CODE
+                           MOVE "Destination product is inactive" TO
+                               WS-EXC-REASON-TEXT
+                           PERFORM WRITE-EXCEPTION-RECORD
+                       ELSE
+                           ADD TRN-QUANTITY TO INV-QUANTITY
+                           REWRITE INVENTORY-RECORD
+                           MOVE TRN-LOCATION TO INV-LOCATION
+                           READ INVENTORY-FILE
+                               INVALID KEY
+                                   DISPLAY
+                                     "ERROR: Source record not found "
+                                     "during transfer " TRN-PRODUCT-ID
+                               NOT INVALID KEY
+                                   SUBTRACT TRN-QUANTITY FROM
+                                       INV-QUANTITY
+                                   REWRITE INVENTORY-RECORD
+                                   DISPLAY "Transfer:  "
+                                       TRN-PRODUCT-ID " " TRN-QUANTITY
+                                       " from " TRN-LOCATION
+                                       " to " TRN-TO-LOCATION
+                           END-READ
+                       END-IF
+                   ELSE
+                       DISPLAY "ERROR: Destination location not found "
+                           TRN-PRODUCT-ID " " TRN-TO-LOCATION
+                       MOVE 'NODL' TO WS-EXC-REASON-CODE
+                       MOVE "Destination location not found" TO
+                           WS-EXC-REASON-TEXT
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   END-IF
+               END-IF
            END-IF.
 
+      *----------------------------------------------------------------
+      * 却下されたトランザクションを例外ファイルに書き出す
+      *----------------------------------------------------------------
+       WRITE-EXCEPTION-RECORD.
+           MOVE TRN-PRODUCT-ID TO EXC-PRODUCT-ID
+           MOVE TRN-TYPE TO EXC-TYPE
+           MOVE TRN-LOCATION TO EXC-LOCATION
+           MOVE TRN-TO-LOCATION TO EXC-TO-LOCATION
+           MOVE TRN-QUANTITY TO EXC-QUANTITY
+           MOVE WS-EXC-REASON-CODE TO EXC-REASON-CODE
+           MOVE WS-EXC-REASON-TEXT TO EXC-REASON-TEXT
+           MOVE TRN-EFFECTIVE-DATE TO EXC-EFFECTIVE-DATE
+           WRITE EXCEPTION-RECORD.
+
       *----------------------------------------------------------------
       * 在庫が閾値以下の商品をチェックする
       *----------------------------------------------------------------
        CHECK-LOW-STOCK.
            MOVE 0 TO WS-ALERT-COUNT
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > WS-ITEM-COUNT
-               IF WS-QTY(WS-IDX) <= WS-THRESH(WS-IDX)
-                   ADD 1 TO WS-ALERT-COUNT
-                   MOVE WS-QTY(WS-IDX) TO WS-DISPLAY-QTY
-                   DISPLAY "ALERT: Low stock - "
-                       WS-PROD-NAME(WS-IDX)
-                       " qty=" WS-DISPLAY-QTY
-                       " threshold=" WS-THRESH(WS-IDX)
-               END-IF
+           MOVE LOW-VALUES TO INV-KEY
+           MOVE 'N' TO WS-EOF-INV
+           OPEN OUTPUT REORDER-FILE
+           START INVENTORY-FILE KEY IS NOT LESS THAN INV-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-INV
+           END-START
+           PERFORM UNTIL WS-EOF-INV = 'Y'
+               READ INVENTORY-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-INV
+                   NOT AT END
+                       IF INV-ACTIVE
+                           AND INV-QUANTITY <= INV-THRESHOLD
+                           ADD 1 TO WS-ALERT-COUNT
+                           MOVE INV-QUANTITY TO WS-DISPLAY-QTY
+                           DISPLAY "ALERT: Low stock - "
+                               INV-PRODUCT-NAME
+                               " loc=" INV-LOCATION
+                               " qty=" WS-DISPLAY-QTY
+                               " threshold=" INV-THRESHOLD
+                           PERFORM WRITE-REORDER-SUGGESTION
+                       END-IF
+               END-READ
            END-PERFORM
+           CLOSE REORDER-FILE
            DISPLAY "Low stock alerts: " WS-ALERT-COUNT " items".
 
+      *----------------------------------------------------------------
+      * 発注提案レコードを補充勧告ファイルへ書き出す
+      * （提案数量は在庫を閾値の２倍まで戻すのに必要な数量とする）
+      *----------------------------------------------------------------
+       WRITE-REORDER-SUGGESTION.
+           COMPUTE WS-SUGGESTED-QTY =
+               (INV-THRESHOLD * 2) - INV-QUANTITY
+           MOVE INV-PRODUCT-ID TO REO-PRODUCT-ID
+           MOVE INV-LOCATION TO REO-LOCATION
+           MOVE INV-PRODUCT-NAME TO REO-PRODUCT-NAME
+           MOVE INV-QUANTITY TO REO-QUANTITY
+           MOVE INV-THRESHOLD TO REO-THRESHOLD
+           MOVE WS-SUGGESTED-QTY TO REO-SUGGESTED-QTY
+           WRITE REORDER-RECORD.
+
+      *----------------------------------------------------------------
+      * 在庫マスタ全件と評価額合計を月次スナップショット履歴に
+      * 追記する（実行日付ごとに１回分の明細＋合計行を書き出す）
+      *----------------------------------------------------------------
+       SNAPSHOT-INVENTORY.
+           OPEN EXTEND SNAPSHOT-FILE
+           MOVE 0 TO WS-TOTAL-VALUE
+           MOVE LOW-VALUES TO INV-KEY
+           MOVE 'N' TO WS-EOF-INV
+           START INVENTORY-FILE KEY IS NOT LESS THAN INV-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-INV
+           END-START
+           PERFORM UNTIL WS-EOF-INV = 'Y'
+               READ INVENTORY-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-INV
+                   NOT AT END
+                       PERFORM WRITE-SNAPSHOT-DETAIL
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SNAPSHOT-TOTAL
+           CLOSE SNAPSHOT-FILE.
+
+      *----------------------------------------------------------------
+      * スナップショット明細行を書き出す
+      *----------------------------------------------------------------
+       WRITE-SNAPSHOT-DETAIL.
+           MOVE 'D' TO SNP-RECORD-TYPE
+           MOVE WS-SNAPSHOT-DATE TO SNP-DATE
+           MOVE INV-PRODUCT-ID TO SNP-PRODUCT-ID
+           MOVE INV-LOCATION TO SNP-LOCATION
+           MOVE INV-PRODUCT-NAME TO SNP-PRODUCT-NAME
+           MOVE INV-QUANTITY TO SNP-QUANTITY
+           MOVE INV-UNIT-PRICE TO SNP-UNIT-PRICE
+           MOVE INV-STATUS TO SNP-STATUS
+           MOVE 0 TO SNP-TOTAL-VALUE
+           WRITE SNAPSHOT-RECORD
+           IF INV-ACTIVE
+               COMPUTE WS-ITEM-VALUE =
+                   INV-QUANTITY * INV-UNIT-PRICE
+               ADD WS-ITEM-VALUE TO WS-TOTAL-VALUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * スナップショット評価額合計行を書き出す
+      *----------------------------------------------------------------
+       WRITE-SNAPSHOT-TOTAL.
+           MOVE 'T' TO SNP-RECORD-TYPE
+           MOVE WS-SNAPSHOT-DATE TO SNP-DATE
+           MOVE SPACES TO SNP-PRODUCT-ID
+           MOVE SPACES TO SNP-LOCATION
+           MOVE SPACES TO SNP-PRODUCT-NAME
+           MOVE 0 TO SNP-QUANTITY
+           MOVE 0 TO SNP-UNIT-PRICE
+           MOVE SPACES TO SNP-STATUS
+           MOVE WS-TOTAL-VALUE TO SNP-TOTAL-VALUE
+           WRITE SNAPSHOT-RECORD.
+
       *----------------------------------------------------------------
       * 在庫レポートを生成する
+      * （カテゴリ・商品ID順にソートし、カテゴリ変わり目で小計を
+      *   出力する。WS-REPORT-MODE が CSV のときはカンマ区切り形式で
+      *   output/report.csv へ、それ以外は従来の固定幅形式で
+      *   output/report.txt へ出力する）
       *----------------------------------------------------------------
        GENERATE-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CATEGORY SW-PRODUCT-ID SW-LOCATION
+               USING INVENTORY-FILE
+               GIVING SORTED-INVENTORY-FILE
+
+           IF WS-MODE-CSV
+               PERFORM WRITE-CSV-REPORT
+           ELSE
+               PERFORM WRITE-TEXT-REPORT
+           END-IF
+
+           IF WS-MONTH-END-YES
+               PERFORM WRITE-GL-FEED
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 在庫評価額を総勘定元帳（GL）連携ファイルへ引き渡す
+      * （在庫資産勘定を借方、在庫評価クリアリング勘定を貸方として
+      *   仕訳を均衡させる。会計期間はスナップショット日付の年月）
+      *----------------------------------------------------------------
+       WRITE-GL-FEED.
+           MOVE WS-SNAPSHOT-DATE(1:6) TO WS-GL-PERIOD
+           OPEN EXTEND GL-FEED-FILE
+           MOVE WS-GL-INVENTORY-ACCT TO GL-ACCOUNT-CODE
+           MOVE WS-GL-PERIOD TO GL-PERIOD
+           MOVE WS-TOTAL-VALUE TO GL-DEBIT-AMOUNT
+           MOVE 0 TO GL-CREDIT-AMOUNT
+           WRITE GL-FEED-RECORD
+           MOVE WS-GL-CLEARING-ACCT TO GL-ACCOUNT-CODE
+           MOVE WS-GL-PERIOD TO GL-PERIOD
+           MOVE 0 TO GL-DEBIT-AMOUNT
+           MOVE WS-TOTAL-VALUE TO GL-CREDIT-AMOUNT
+           WRITE GL-FEED-RECORD
+           CLOSE GL-FEED-FILE.
+
+      *----------------------------------------------------------------
+      * 固定幅形式のレポートを出力する
+      *----------------------------------------------------------------
+       WRITE-TEXT-REPORT.
+           OPEN INPUT SORTED-INVENTORY-FILE
            OPEN OUTPUT REPORT-FILE
 
            MOVE "=== Inventory Report ===" TO REPORT-RECORD
@@ -189,6 +897,8 @@
                DELIMITED SIZE
                "          "
                DELIMITED SIZE
+               "Loc  "
+               DELIMITED SIZE
                "Name"
                DELIMITED SIZE
                "                "
@@ -207,28 +917,52 @@
            WRITE REPORT-RECORD
 
            MOVE 0 TO WS-TOTAL-VALUE
-           PERFORM VARYING WS-IDX FROM 1 BY 1
-               UNTIL WS-IDX > WS-ITEM-COUNT
-               COMPUTE WS-ITEM-VALUE =
-                   WS-QTY(WS-IDX) * WS-PRICE(WS-IDX)
-               ADD WS-ITEM-VALUE TO WS-TOTAL-VALUE
-               MOVE WS-QTY(WS-IDX) TO WS-DISPLAY-QTY
-               MOVE WS-PRICE(WS-IDX) TO WS-DISPLAY-PRICE
-               MOVE WS-ITEM-VALUE TO WS-DISPLAY-VALUE
-               MOVE SPACES TO REPORT-RECORD
-               STRING WS-PROD-ID(WS-IDX)
-                   DELIMITED SIZE
-                   WS-PROD-NAME(WS-IDX)
-                   DELIMITED SIZE
-                   WS-DISPLAY-QTY
-                   DELIMITED SIZE
-                   WS-DISPLAY-PRICE
-                   DELIMITED SIZE
-                   WS-DISPLAY-VALUE
-                   DELIMITED SIZE
-                   INTO REPORT-RECORD
-               WRITE REPORT-RECORD
+           MOVE 0 TO WS-CATEGORY-VALUE
+           MOVE 'Y' TO WS-FIRST-CATEGORY
+           MOVE SPACES TO WS-PREV-CATEGORY
+           MOVE 'N' TO WS-EOF-SORT
+           PERFORM UNTIL WS-EOF-SORT = 'Y'
+               READ SORTED-INVENTORY-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SORT
+                   NOT AT END
+                     IF SRT-ACTIVE
+                       IF SRT-CATEGORY NOT = WS-PREV-CATEGORY
+                           IF WS-FIRST-CATEGORY = 'N'
+                               PERFORM WRITE-CATEGORY-SUBTOTAL-TEXT
+                           END-IF
+                           MOVE 'N' TO WS-FIRST-CATEGORY
+                           MOVE SRT-CATEGORY TO WS-PREV-CATEGORY
+                           MOVE 0 TO WS-CATEGORY-VALUE
+                       END-IF
+                       COMPUTE WS-ITEM-VALUE =
+                           SRT-QUANTITY * SRT-UNIT-PRICE
+                       ADD WS-ITEM-VALUE TO WS-TOTAL-VALUE
+                       ADD WS-ITEM-VALUE TO WS-CATEGORY-VALUE
+                       MOVE SRT-QUANTITY TO WS-DISPLAY-QTY
+                       MOVE SRT-UNIT-PRICE TO WS-DISPLAY-PRICE
+                       MOVE WS-ITEM-VALUE TO WS-DISPLAY-VALUE
+                       MOVE SPACES TO REPORT-RECORD
+                       STRING SRT-PRODUCT-ID
+                           DELIMITED SIZE
+                           SRT-LOCATION
+                           DELIMITED SIZE
+                           SRT-PRODUCT-NAME
+                           DELIMITED SIZE
+                           WS-DISPLAY-QTY
+                           DELIMITED SIZE
+                           WS-DISPLAY-PRICE
+                           DELIMITED SIZE
+                           WS-DISPLAY-VALUE
+                           DELIMITED SIZE
+                           INTO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                     END-IF
+               END-READ
            END-PERFORM
+           IF WS-FIRST-CATEGORY = 'N'
+               PERFORM WRITE-CATEGORY-SUBTOTAL-TEXT
+           END-IF
 
            MOVE SPACES TO REPORT-RECORD
            MOVE ALL "-" TO REPORT-RECORD
@@ -244,4 +978,125 @@
            WRITE REPORT-RECORD
 
            CLOSE REPORT-FILE
+           CLOSE SORTED-INVENTORY-FILE
            DISPLAY "Report generated: output/report.txt".
+
+      *----------------------------------------------------------------
+      * カテゴリ小計行を固定幅形式で出力する
+      *----------------------------------------------------------------
+       WRITE-CATEGORY-SUBTOTAL-TEXT.
+           MOVE WS-CATEGORY-VALUE TO WS-DISPLAY-CAT-VALUE
+           MOVE SPACES TO REPORT-RECORD
+           STRING "  Category "
+               DELIMITED SIZE
+               WS-PREV-CATEGORY
+               DELIMITED SIZE
+               " subtotal: "
+               DELIMITED SIZE
+               WS-DISPLAY-CAT-VALUE
+               DELIMITED SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+      *----------------------------------------------------------------
+      * CSV（カンマ区切り）形式のレポートを出力する
+      *----------------------------------------------------------------
+       WRITE-CSV-REPORT.
+           OPEN INPUT SORTED-INVENTORY-FILE
+           OPEN OUTPUT CSV-REPORT-FILE
+
+           MOVE "ProductID,Location,Category,Name,Quantity,Price,Value"
+               TO CSV-REPORT-RECORD
+           WRITE CSV-REPORT-RECORD
+
+           MOVE 0 TO WS-TOTAL-VALUE
+           MOVE 0 TO WS-CATEGORY-VALUE
+           MOVE 'Y' TO WS-FIRST-CATEGORY
+           MOVE SPACES TO WS-PREV-CATEGORY
+           MOVE 'N' TO WS-EOF-SORT
+           PERFORM UNTIL WS-EOF-SORT = 'Y'
+               READ SORTED-INVENTORY-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SORT
+                   NOT AT END
+                     IF SRT-ACTIVE
+                       IF SRT-CATEGORY NOT = WS-PREV-CATEGORY
+                           IF WS-FIRST-CATEGORY = 'N'
+                               PERFORM WRITE-CATEGORY-SUBTOTAL-CSV
+                           END-IF
+                           MOVE 'N' TO WS-FIRST-CATEGORY
+                           MOVE SRT-CATEGORY TO WS-PREV-CATEGORY
+                           MOVE 0 TO WS-CATEGORY-VALUE
+                       END-IF
+                       COMPUTE WS-ITEM-VALUE =
+                           SRT-QUANTITY * SRT-UNIT-PRICE
+                       ADD WS-ITEM-VALUE TO WS-TOTAL-VALUE
+                       ADD WS-ITEM-VALUE TO WS-CATEGORY-VALUE
+                       MOVE SRT-QUANTITY TO WS-CSV-QTY
+                       MOVE SRT-UNIT-PRICE TO WS-CSV-PRICE
+                       MOVE WS-ITEM-VALUE TO WS-CSV-VALUE
+                       MOVE SPACES TO CSV-REPORT-RECORD
+                       STRING FUNCTION TRIM(SRT-PRODUCT-ID)
+                           DELIMITED SIZE
+                           ","
+                           DELIMITED SIZE
+                           FUNCTION TRIM(SRT-LOCATION)
+                           DELIMITED SIZE
+                           ","
+                           DELIMITED SIZE
+                           FUNCTION TRIM(SRT-CATEGORY)
+                           DELIMITED SIZE
+                           ","
+                           DELIMITED SIZE
+                           FUNCTION TRIM(SRT-PRODUCT-NAME)
+                           DELIMITED SIZE
+                           ","
+                           DELIMITED SIZE
+                           FUNCTION TRIM(WS-CSV-QTY)
+                           DELIMITED SIZE
+                           ","
+                           DELIMITED SIZE
+                           FUNCTION TRIM(WS-CSV-PRICE)
+                           DELIMITED SIZE
+                           ","
+                           DELIMITED SIZE
+                           FUNCTION TRIM(WS-CSV-VALUE)
+                           DELIMITED SIZE
+                           INTO CSV-REPORT-RECORD
+                       WRITE CSV-REPORT-RECORD
+                     END-IF
+               END-READ
+           END-PERFORM
+           IF WS-FIRST-CATEGORY = 'N'
+               PERFORM WRITE-CATEGORY-SUBTOTAL-CSV
+           END-IF
+
+           MOVE WS-TOTAL-VALUE TO WS-CSV-VALUE
+           MOVE SPACES TO CSV-REPORT-RECORD
+           STRING "GRAND TOTAL,,,,,,"
+               DELIMITED SIZE
+               FUNCTION TRIM(WS-CSV-VALUE)
+               DELIMITED SIZE
+               INTO CSV-REPORT-RECORD
+           WRITE CSV-REPORT-RECORD
+
+           CLOSE CSV-REPORT-FILE
+           CLOSE SORTED-INVENTORY-FILE
+           DISPLAY "Report generated: output/report.csv".
+
+      *----------------------------------------------------------------
+      * カテゴリ小計行をCSV形式で出力する
+      *----------------------------------------------------------------
+       WRITE-CATEGORY-SUBTOTAL-CSV.
+           MOVE WS-CATEGORY-VALUE TO WS-CSV-VALUE
+           MOVE SPACES TO CSV-REPORT-RECORD
+           STRING "CATEGORY SUBTOTAL,,"
+               DELIMITED SIZE
+               FUNCTION TRIM(WS-PREV-CATEGORY)
+               DELIMITED SIZE
+               ",,,,"
+               DELIMITED SIZE
+               FUNCTION TRIM(WS-CSV-VALUE)
+               DELIMITED SIZE
+               INTO CSV-REPORT-RECORD
+           WRITE CSV-REPORT-RECORD.
