@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      * 在庫マスタレコード（INVENTORY-FILE）共通レイアウト
+      * INVENTORY-MGMT と INVENTORY-MAINT の両方から COPY される。
+      * キーは商品ID＋拠点コード（INV-KEY）。
+      *----------------------------------------------------------------
+       01 INVENTORY-RECORD.
+           05 INV-KEY.
+               10 INV-PRODUCT-ID PIC X(10).
+               10 INV-LOCATION   PIC X(5).
+           05 INV-PRODUCT-NAME   PIC X(20).
+           05 INV-CATEGORY       PIC X(10).
+           05 INV-QUANTITY        PIC 9(5).
+           05 INV-UNIT-PRICE     PIC 9(7)V99.
+           05 INV-THRESHOLD      PIC 9(5).
+           05 INV-STATUS         PIC X(1).
+               88 INV-ACTIVE     VALUE 'A'.
+               88 INV-INACTIVE   VALUE 'I'.
