@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-MAINT.
+       AUTHOR. LEGACY-SYSTEM.
+      *================================================================
+      * 在庫マスタ保守プログラム
+      * - MAINT-REQUEST-FILE の内容に従い INVENTORY-FILE を
+      *   新規登録（ADD）・更新（CHG）・廃止（DEL）する
+      * - 商品ID／商品名の空白チェック、数量・単価・閾値の数値
+      *   チェック、商品IDの重複チェックを行ってから反映する
+      * - INVENTORY-MGMT と同じ索引編成の INVENTORY-FILE を直接
+      *   更新するため、データを手編集していた旧運用を置き換える
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-FILE
+               ASSIGN TO 'data/inventory.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INV-STATUS.
+           SELECT MAINT-REQUEST-FILE
+               ASSIGN TO 'data/maintenance.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-EXCEPTION-FILE
+               ASSIGN TO 'output/maint_exceptions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * 在庫マスタファイル（INVENTORY-MGMT と共通のレイアウト）
+       FD INVENTORY-FILE.
+           COPY INVMAST.
+
+      * 保守依頼ファイル
+       FD MAINT-REQUEST-FILE.
+       01 MAINT-RECORD.
+           05 MAINT-ACTION       PIC X(3).
+           05 MAINT-PRODUCT-ID   PIC X(10).
+           05 MAINT-LOCATION     PIC X(5).
+           05 MAINT-PRODUCT-NAME PIC X(20).
+           05 MAINT-CATEGORY     PIC X(10).
+           05 MAINT-QUANTITY     PIC X(5).
+           05 MAINT-UNIT-PRICE   PIC 9(7)V99.
+           05 MAINT-THRESHOLD    PIC X(5).
+
+      * 却下された保守依頼を書き出す例外ファイル
+       FD MAINT-EXCEPTION-FILE.
+       01 MAINT-EXC-RECORD.
+           05 MEXC-ACTION         PIC X(3).
+           05 MEXC-PRODUCT-ID     PIC X(10).
+           05 MEXC-REASON-CODE    PIC X(4).
+           05 MEXC-REASON-TEXT    PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INV-STATUS           PIC X(2) VALUE '00'.
+       01 WS-EOF-MAINT            PIC X VALUE 'N'.
+       01 WS-FOUND                PIC X VALUE 'N'.
+       01 WS-VALID                PIC X VALUE 'Y'.
+       01 WS-REQUEST-COUNT        PIC 9(5) VALUE 0.
+       01 WS-APPLIED-COUNT        PIC 9(5) VALUE 0.
+       01 WS-REJECTED-COUNT       PIC 9(5) VALUE 0.
+
+       01 WS-EXC-REASON-CODE      PIC X(4).
+       01 WS-EXC-REASON-TEXT      PIC X(40).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------
+      * メイン処理
+      *----------------------------------------------------------------
+       MAIN-PROCESS.
+           PERFORM OPEN-INVENTORY-MASTER
+           OPEN OUTPUT MAINT-EXCEPTION-FILE
+           OPEN INPUT MAINT-REQUEST-FILE
+           PERFORM UNTIL WS-EOF-MAINT = 'Y'
+               READ MAINT-REQUEST-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-MAINT
+                   NOT AT END
+                       ADD 1 TO WS-REQUEST-COUNT
+                       PERFORM PROCESS-MAINT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE MAINT-REQUEST-FILE
+           CLOSE MAINT-EXCEPTION-FILE
+           CLOSE INVENTORY-FILE
+           DISPLAY "Maintenance requests read:    " WS-REQUEST-COUNT
+           DISPLAY "Maintenance requests applied:  " WS-APPLIED-COUNT
+           DISPLAY "Maintenance requests rejected: " WS-REJECTED-COUNT
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 在庫マスタファイルを開く（存在しなければ新規に作成する）
+      *----------------------------------------------------------------
+       OPEN-INVENTORY-MASTER.
+           OPEN I-O INVENTORY-FILE
+           IF WS-INV-STATUS = '35'
+               OPEN OUTPUT INVENTORY-FILE
+               CLOSE INVENTORY-FILE
+               OPEN I-O INVENTORY-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 1件の保守依頼を検証し、在庫マスタへ反映する
+      *----------------------------------------------------------------
+       PROCESS-MAINT-RECORD.
+           PERFORM VALIDATE-MAINT-RECORD
+           IF WS-VALID = 'N'
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM WRITE-MAINT-EXCEPTION
+           ELSE
+               EVALUATE MAINT-ACTION
+                   WHEN 'ADD'
+                       PERFORM ADD-INVENTORY-ITEM
+                   WHEN 'CHG'
+                       PERFORM CHANGE-INVENTORY-ITEM
+                   WHEN 'DEL'
+                       PERFORM DEACTIVATE-INVENTORY-ITEM
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 保守依頼の項目チェック（数値・空白・処理区分）
+      *----------------------------------------------------------------
+       VALIDATE-MAINT-RECORD.
+           MOVE 'Y' TO WS-VALID
+           EVALUATE TRUE
+               WHEN MAINT-ACTION <> 'ADD' AND MAINT-ACTION <> 'CHG'
+                       AND MAINT-ACTION <> 'DEL'
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'ACTN' TO WS-EXC-REASON-CODE
+                   MOVE "Invalid action code" TO WS-EXC-REASON-TEXT
+               WHEN MAINT-PRODUCT-ID = SPACES
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'IDBL' TO WS-EXC-REASON-CODE
+                   MOVE "Product id is blank" TO WS-EXC-REASON-TEXT
+               WHEN MAINT-LOCATION = SPACES
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'LCBL' TO WS-EXC-REASON-CODE
+                   MOVE "Location is blank" TO WS-EXC-REASON-TEXT
+               WHEN MAINT-ACTION = 'ADD' AND
+                       MAINT-PRODUCT-NAME = SPACES
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'NMBL' TO WS-EXC-REASON-CODE
+                   MOVE "Product name is blank" TO WS-EXC-REASON-TEXT
+               WHEN MAINT-ACTION <> 'DEL' AND
+                       MAINT-QUANTITY IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'QNUM' TO WS-EXC-REASON-CODE
+                   MOVE "Quantity is not numeric" TO WS-EXC-REASON-TEXT
+               WHEN MAINT-ACTION <> 'DEL' AND
+                       MAINT-UNIT-PRICE IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'PNUM' TO WS-EXC-REASON-CODE
+                   MOVE "Price is not numeric" TO WS-EXC-REASON-TEXT
+               WHEN MAINT-ACTION <> 'DEL' AND
+                       MAINT-THRESHOLD IS NOT NUMERIC
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'TNUM' TO WS-EXC-REASON-CODE
+                   MOVE "Threshold is not numeric" TO
+                       WS-EXC-REASON-TEXT
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * ADD：新規商品を登録する（重複IDは却下）
+      *----------------------------------------------------------------
+       ADD-INVENTORY-ITEM.
+           MOVE MAINT-PRODUCT-ID TO INV-PRODUCT-ID
+           MOVE MAINT-LOCATION TO INV-LOCATION
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+           IF WS-FOUND = 'Y'
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'DUPE' TO WS-EXC-REASON-CODE
+               MOVE "Duplicate product id/location" TO
+                   WS-EXC-REASON-TEXT
+               PERFORM WRITE-MAINT-EXCEPTION
+           ELSE
+               MOVE MAINT-PRODUCT-NAME TO INV-PRODUCT-NAME
+               MOVE MAINT-CATEGORY TO INV-CATEGORY
+               MOVE MAINT-QUANTITY TO INV-QUANTITY
+               MOVE MAINT-UNIT-PRICE TO INV-UNIT-PRICE
+               MOVE MAINT-THRESHOLD TO INV-THRESHOLD
+               MOVE 'A' TO INV-STATUS
+               WRITE INVENTORY-RECORD
+               ADD 1 TO WS-APPLIED-COUNT
+               DISPLAY "Added:   " MAINT-PRODUCT-ID " " MAINT-LOCATION
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CHG：既存商品の名称・分類・数量・単価・閾値を更新する
+      *----------------------------------------------------------------
+       CHANGE-INVENTORY-ITEM.
+           MOVE MAINT-PRODUCT-ID TO INV-PRODUCT-ID
+           MOVE MAINT-LOCATION TO INV-LOCATION
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+           IF WS-FOUND = 'N'
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'NOTF' TO WS-EXC-REASON-CODE
+               MOVE "Product not found" TO WS-EXC-REASON-TEXT
+               PERFORM WRITE-MAINT-EXCEPTION
+           ELSE
+               IF MAINT-PRODUCT-NAME NOT = SPACES
+                   MOVE MAINT-PRODUCT-NAME TO INV-PRODUCT-NAME
+               END-IF
+               IF MAINT-CATEGORY NOT = SPACES
+                   MOVE MAINT-CATEGORY TO INV-CATEGORY
+               END-IF
+               MOVE MAINT-QUANTITY TO INV-QUANTITY
+               MOVE MAINT-UNIT-PRICE TO INV-UNIT-PRICE
+               MOVE MAINT-THRESHOLD TO INV-THRESHOLD
+               REWRITE INVENTORY-RECORD
+               ADD 1 TO WS-APPLIED-COUNT
+               DISPLAY "Changed: " MAINT-PRODUCT-ID " " MAINT-LOCATION
+           END-IF.
+
+      *----------------------------------------------------------------
+      * DEL：商品を廃止する（物理削除ではなくステータスを非活性化）
+      *----------------------------------------------------------------
+       DEACTIVATE-INVENTORY-ITEM.
+           MOVE MAINT-PRODUCT-ID TO INV-PRODUCT-ID
+           MOVE MAINT-LOCATION TO INV-LOCATION
+           READ INVENTORY-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND
+           END-READ
+           IF WS-FOUND = 'N'
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE 'NOTF' TO WS-EXC-REASON-CODE
+               MOVE "Product not found" TO WS-EXC-REASON-TEXT
+               PERFORM WRITE-MAINT-EXCEPTION
+           ELSE
+               MOVE 'I' TO INV-STATUS
+               REWRITE INVENTORY-RECORD
+               ADD 1 TO WS-APPLIED-COUNT
+               DISPLAY "Deactivated: " MAINT-PRODUCT-ID " "
+                   MAINT-LOCATION
+           END-IF.
+
+      *----------------------------------------------------------------
+      * 却下された保守依頼を例外ファイルに書き出す
+      *----------------------------------------------------------------
+       WRITE-MAINT-EXCEPTION.
+           MOVE MAINT-ACTION TO MEXC-ACTION
+           MOVE MAINT-PRODUCT-ID TO MEXC-PRODUCT-ID
+           MOVE WS-EXC-REASON-CODE TO MEXC-REASON-CODE
+           MOVE WS-EXC-REASON-TEXT TO MEXC-REASON-TEXT
+           WRITE MAINT-EXC-RECORD.
